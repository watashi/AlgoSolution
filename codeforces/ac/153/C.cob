@@ -1,30 +1,158 @@
+      * Compile with -I copybooks (or set COB_COPY_DIR) so COPY TRANHDR
+      * below can resolve copybooks/TRANHDR.cpy.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SOLUTION.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SHIFTIN  ASSIGN TO "SHIFTIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SHIFTOUT ASSIGN TO "SHIFTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ERRRPT   ASSIGN TO "SHIFTERR"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SHIFTIN.
+       01  SHIFTIN-REC.
+           03 IN-STR.
+               05 IN-CHR    PIC X        OCCURS 10 TIMES.
+           03 IN-SHIFT-TEXT PIC X(11).
+           03 IN-SHIFT-NUM  REDEFINES IN-SHIFT-TEXT
+                            PIC S9(10) SIGN IS LEADING SEPARATE.
+           03 IN-MODE       PIC X.
+
+       FD  SHIFTOUT.
+       01  SHIFTOUT-REC.
+           COPY TRANHDR
+               REPLACING ==TRANHDR-RUN-DATE==
+                      BY ==SHIFT-HDR-RUN-DATE==
+                         ==TRANHDR-RUN-TIME==
+                      BY ==SHIFT-HDR-RUN-TIME==
+                         ==TRANHDR-OPERATOR-ID==
+                      BY ==SHIFT-HDR-OPERATOR-ID==
+                         ==TRANHDR-SEQ-NUM==
+                      BY ==SHIFT-HDR-SEQ-NUM==.
+           03 OUT-STR       PIC X(10).
+
+       FD  ERRRPT.
+       01  ERR-REC.
+           03 ERR-STR       PIC X(10).
+           03 ERR-SHIFT-VAL PIC X(11).
+           03 ERR-REASON    PIC X(20).
+
        WORKING-STORAGE SECTION.
-       01 POS       PIC 9(10)    VALUE ZEROS.
-       01 ORD       PIC 9(10)    VALUE ZEROS.
-       01 NUM       PIC 9(10)    VALUE ZEROS.
-       01 TMP       PIC 9(10)    VALUE ZEROS.
-       01 BUF       PIC X(10)    VALUE SPACES.
+       01 WS-RUN-DATE     PIC 9(8)    VALUE ZEROES.
+       01 WS-RUN-TIME     PIC 9(6)    VALUE ZEROES.
+       01 WS-OPERATOR-ID  PIC X(8)    VALUE "BATCHJOB".
+       01 WS-SEQ-NUM      PIC 9(10)   VALUE ZEROES.
+       01 WS-EOF-FLAG    PIC X        VALUE "N".
+       01 WS-VALID-SW    PIC X        VALUE "Y".
+       01 WS-MIN-SHIFT   PIC S9(4)    VALUE -25.
+       01 WS-MAX-SHIFT   PIC S9(4)    VALUE 25.
+       01 POS            PIC 9(10)    VALUE ZEROS.
+       01 ORD            PIC S9(10)   VALUE ZEROS.
+       01 WS-SHIFT-AMT   PIC S9(10)   VALUE ZEROS.
+       01 WS-RANGE-SIZE  PIC S9(4)    VALUE ZEROS.
+       01 WS-BASE-ORD    PIC S9(4)    VALUE ZEROS.
        01 STR.
            03 CHR   PIC X        VALUE SPACES   OCCURS 10 TIMES.
 
        PROCEDURE DIVISION.
-           ACCEPT STR
-           ACCEPT BUF
-           MOVE BUF TO NUM
-           PERFORM VARYING POS FROM 1 BY 1 UNTIL POS > 10
-               IF CHR(POS) NOT EQUAL ' '
-                   MOVE FUNCTION ORD(CHR(POS)) TO ORD
-                   SUBTRACT FUNCTION ORD('A') FROM ORD
-                   ADD NUM TO ORD
-                   DIVIDE ORD BY 26 GIVING TMP REMAINDER ORD
-                   ADD FUNCTION ORD('A') TO ORD
-                   MOVE FUNCTION CHAR(ORD) TO CHR(POS)
-               END-IF
+       MAIN-PARA.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-RUN-TIME
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "OPERATOR"
+           IF WS-OPERATOR-ID EQUAL SPACES
+               MOVE "BATCHJOB" TO WS-OPERATOR-ID
+           END-IF
+           OPEN INPUT SHIFTIN
+           OPEN OUTPUT SHIFTOUT
+           OPEN OUTPUT ERRRPT
+           PERFORM READ-SHIFTIN
+           PERFORM UNTIL WS-EOF-FLAG EQUAL "Y"
+               PERFORM PROCESS-RECORD
+               PERFORM READ-SHIFTIN
            END-PERFORM
-           DISPLAY STR
+           CLOSE SHIFTIN
+           CLOSE SHIFTOUT
+           CLOSE ERRRPT
            STOP RUN.
 
+       READ-SHIFTIN.
+           READ SHIFTIN
+               AT END
+                   MOVE "Y" TO WS-EOF-FLAG
+           END-READ.
+
+       PROCESS-RECORD.
+           PERFORM VALIDATE-SHIFT
+           IF WS-VALID-SW NOT EQUAL "Y"
+               MOVE IN-STR        TO ERR-STR
+               MOVE IN-SHIFT-TEXT TO ERR-SHIFT-VAL
+               WRITE ERR-REC
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM VARYING POS FROM 1 BY 1 UNTIL POS > 10
+               MOVE IN-CHR(POS) TO CHR(POS)
+           END-PERFORM
+           IF IN-MODE EQUAL "D"
+               COMPUTE WS-SHIFT-AMT = 0 - IN-SHIFT-NUM
+           ELSE
+               MOVE IN-SHIFT-NUM TO WS-SHIFT-AMT
+           END-IF
+           PERFORM VARYING POS FROM 1 BY 1 UNTIL POS > 10
+               EVALUATE TRUE
+                   WHEN CHR(POS) >= 'A' AND CHR(POS) <= 'Z'
+                       MOVE 26 TO WS-RANGE-SIZE
+                       MOVE FUNCTION ORD('A') TO WS-BASE-ORD
+                       PERFORM SHIFT-CHR
+                   WHEN CHR(POS) >= 'a' AND CHR(POS) <= 'z'
+                       MOVE 26 TO WS-RANGE-SIZE
+                       MOVE FUNCTION ORD('a') TO WS-BASE-ORD
+                       PERFORM SHIFT-CHR
+                   WHEN CHR(POS) >= '0' AND CHR(POS) <= '9'
+                       MOVE 10 TO WS-RANGE-SIZE
+                       MOVE FUNCTION ORD('0') TO WS-BASE-ORD
+                       PERFORM SHIFT-CHR
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM
+           ADD 1 TO WS-SEQ-NUM
+           MOVE WS-RUN-DATE    TO SHIFT-HDR-RUN-DATE
+           MOVE WS-RUN-TIME    TO SHIFT-HDR-RUN-TIME
+           MOVE WS-OPERATOR-ID TO SHIFT-HDR-OPERATOR-ID
+           MOVE WS-SEQ-NUM     TO SHIFT-HDR-SEQ-NUM
+           MOVE STR TO OUT-STR
+           WRITE SHIFTOUT-REC.
+
+       VALIDATE-SHIFT.
+           MOVE "Y" TO WS-VALID-SW
+           IF IN-SHIFT-TEXT(1:1) NOT = "+" AND
+              IN-SHIFT-TEXT(1:1) NOT = "-" AND
+              IN-SHIFT-TEXT(1:1) NOT = " "
+               MOVE "N" TO WS-VALID-SW
+               MOVE "NOT NUMERIC"     TO ERR-REASON
+           ELSE
+               IF IN-SHIFT-TEXT(2:10) IS NOT NUMERIC
+                   MOVE "N" TO WS-VALID-SW
+                   MOVE "NOT NUMERIC"     TO ERR-REASON
+               ELSE
+                   IF IN-SHIFT-NUM < WS-MIN-SHIFT OR
+                      IN-SHIFT-NUM > WS-MAX-SHIFT
+                       MOVE "N" TO WS-VALID-SW
+                       MOVE "OUT OF RANGE"    TO ERR-REASON
+                   END-IF
+               END-IF
+           END-IF.
+
+       SHIFT-CHR.
+           MOVE FUNCTION ORD(CHR(POS)) TO ORD
+           SUBTRACT WS-BASE-ORD FROM ORD
+           ADD WS-SHIFT-AMT TO ORD
+           MOVE FUNCTION MOD(ORD, WS-RANGE-SIZE) TO ORD
+           ADD WS-BASE-ORD TO ORD
+           MOVE FUNCTION CHAR(ORD) TO CHR(POS).
