@@ -0,0 +1,10 @@
+      ***************************************************************
+      * Common transaction header - run date/time, operator/job id, *
+      * and sequence number.  COPY this ahead of a record's own     *
+      * fields so audit and restart logic doesn't get reinvented    *
+      * per program.                                                *
+      ***************************************************************
+           03 TRANHDR-RUN-DATE     PIC 9(8).
+           03 TRANHDR-RUN-TIME     PIC 9(6).
+           03 TRANHDR-OPERATOR-ID  PIC X(8).
+           03 TRANHDR-SEQ-NUM      PIC 9(10).
