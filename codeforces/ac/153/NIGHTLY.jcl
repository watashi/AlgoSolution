@@ -0,0 +1,73 @@
+//NIGHTLY  JOB  (ACCTNO),'SOLUTION NIGHTLY',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Nightly batch cycle for the four SOLUTION programs.           *
+//* Runs A, C, D and E's batch modes in one submission instead of *
+//* four manual SYSIN runs.  Each step is skipped if an earlier   *
+//* one abends (COND), so a downstream step never starts against  *
+//* a dataset an upstream step failed to produce.                 *
+//*                                                                *
+//* All four SOLUTION load modules now ASSIGN TO the bare DD name   *
+//* (e.g. "TRANIN", "DATEOUT") instead of a literal "xxxxx.DAT"     *
+//* filename.  GnuCOBOL's runtime resolves such an ASSIGN target    *
+//* against an environment variable of the same name before        *
+//* falling back to the literal itself, so under a JCL-compatible   *
+//* runner that maps each DD to an env var of the same name, the    *
+//* dataset bindings below are live, not just documentation.        *
+//*                                                                *
+//* TRANOUT/AUDITOUT use DISP=(MOD,CATLG,CATLG): MOD so a restarted *
+//* run's OPEN EXTEND has something to append to, and CATLG (not    *
+//* DELETE) on abend so the very run req002's restart logic is      *
+//* built to recover from doesn't also destroy the datasets it      *
+//* needs to resume into.                                           *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=SOLUTION
+//STEPLIB  DD DSN=PROD.SOLUTION.LOADLIB.A,DISP=SHR
+//TRANIN   DD DSN=PROD.BATCH.TRANIN,DISP=SHR
+//TRANOUT  DD DSN=PROD.BATCH.TRANOUT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5)),UNIT=SYSDA
+//RESTARTF DD DSN=PROD.BATCH.A.RESTART,DISP=SHR
+//AUDITOUT DD DSN=PROD.BATCH.AUDIT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5)),UNIT=SYSDA
+//GLFEED   DD DSN=PROD.BATCH.GLFEED,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(2,2)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=SOLUTION,COND=(4,LT,STEP010)
+//STEPLIB  DD DSN=PROD.SOLUTION.LOADLIB.C,DISP=SHR
+//SHIFTIN  DD DSN=PROD.BATCH.SHIFTIN,DISP=SHR
+//SHIFTOUT DD DSN=PROD.BATCH.SHIFTOUT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),UNIT=SYSDA
+//SHIFTERR DD DSN=PROD.BATCH.SHIFTERR,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=SOLUTION,COND=(4,LT,STEP010)
+//STEPLIB  DD DSN=PROD.SOLUTION.LOADLIB.D,DISP=SHR
+//DATEIN   DD DSN=PROD.BATCH.DATEIN,DISP=SHR
+//DATEOUT  DD DSN=PROD.BATCH.DATEOUT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),UNIT=SYSDA
+//HOLIDAYS DD DSN=PROD.BATCH.HOLIDAYS,DISP=SHR
+//DATEERR  DD DSN=PROD.BATCH.DATEERR,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//* STEP040 is sequenced after STEP030 (COND skips it if STEP030
+//* abended) purely as the run-order example from the nightly-driver
+//* request, which cited a D.cob maturity date feeding an E.cob route
+//* cutoff as the kind of hand-piping this job replaces.  No dataset
+//* actually passes between them here: E.cob's CASEIN is a point-set
+//* deck with no date-cutoff field, so STEP040's CASEIN DD is its own
+//* independent input, not STEP030's DATEOUT.  Wiring a real date-
+//* driven cutoff into E.cob's input layout is a separate feature
+//* request, not something req018 (the driver itself) adds.
+//STEP040  EXEC PGM=SOLUTION,COND=((4,LT,STEP010),(4,LT,STEP030))
+//STEPLIB  DD DSN=PROD.SOLUTION.LOADLIB.E,DISP=SHR
+//CASEIN   DD DSN=PROD.BATCH.CASEIN,DISP=SHR
+//POINTSOUT DD DSN=PROD.BATCH.POINTSOUT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),UNIT=SYSDA
+//CASEOUT  DD DSN=PROD.BATCH.CASEOUT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),UNIT=SYSDA
+//ECASEERR DD DSN=PROD.BATCH.ECASEERR,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
