@@ -1,16 +1,231 @@
+      * Compile with -I copybooks (or set COB_COPY_DIR) so COPY TRANHDR
+      * below can resolve copybooks/TRANHDR.cpy.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SOLUTION.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANIN  ASSIGN TO "TRANIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANOUT ASSIGN TO "TRANOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANOUT-STATUS.
+           SELECT RESTARTF ASSIGN TO "RESTARTF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+           SELECT AUDITOUT ASSIGN TO "AUDITOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDITOUT-STATUS.
+           SELECT GLFEED   ASSIGN TO "GLFEED"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANIN.
+       01  TRANIN-REC.
+           03 A        PIC S9(10)  SIGN IS LEADING SEPARATE.
+           03 B        PIC S9(10)  SIGN IS LEADING SEPARATE.
+
+       FD  TRANOUT.
+       01  TRANOUT-DETAIL-REC.
+           03 OUT-A       PIC -Z(9)9.
+           03 OUT-B       PIC -Z(9)9.
+           03 OUT-C       PIC -Z(9)9.
+           03 OUT-ERR     PIC X(4).
+       01  TRANOUT-TOTAL-REC.
+           03 OUT-TOTAL-TAG   PIC X(8)    VALUE "TOTALS  ".
+           03 OUT-REC-COUNT   PIC Z(10).
+           03 OUT-GRAND-TOTAL PIC -Z(11)9.
+
+       FD  RESTARTF.
+       01  RESTART-REC.
+           COPY TRANHDR
+               REPLACING ==TRANHDR-RUN-DATE==
+                      BY ==RESTART-HDR-RUN-DATE==
+                         ==TRANHDR-RUN-TIME==
+                      BY ==RESTART-HDR-RUN-TIME==
+                         ==TRANHDR-OPERATOR-ID==
+                      BY ==RESTART-HDR-OPERATOR-ID==
+                         ==TRANHDR-SEQ-NUM==
+                      BY ==RESTART-HDR-SEQ-NUM==.
+           03 RESTART-REC-COUNT    PIC 9(10).
+           03 RESTART-GRAND-TOTAL  PIC S9(13) SIGN IS LEADING SEPARATE.
+
+       FD  AUDITOUT.
+       01  AUDIT-REC.
+           COPY TRANHDR
+               REPLACING ==TRANHDR-RUN-DATE==
+                      BY ==AUDIT-HDR-RUN-DATE==
+                         ==TRANHDR-RUN-TIME==
+                      BY ==AUDIT-HDR-RUN-TIME==
+                         ==TRANHDR-OPERATOR-ID==
+                      BY ==AUDIT-HDR-OPERATOR-ID==
+                         ==TRANHDR-SEQ-NUM==
+                      BY ==AUDIT-HDR-SEQ-NUM==.
+           03 AUDIT-A           PIC -Z(9)9.
+           03 AUDIT-B           PIC -Z(9)9.
+           03 AUDIT-C           PIC -Z(9)9.
+           03 AUDIT-ERR         PIC X(4).
+
+       FD  GLFEED.
+       01  GLFEED-REC.
+           03 GL-POSTING-DATE   PIC 9(8).
+           03 GL-ACCOUNT-CODE   PIC X(10)   VALUE "A-TOTALS  ".
+           03 GL-REC-COUNT      PIC 9(10).
+           03 GL-AMOUNT         PIC S9(13)V99 SIGN IS LEADING SEPARATE.
+
        WORKING-STORAGE SECTION.
-       01 A        PIC 9(10)   VALUE ZEROES.
-       01 B        PIC 9(10)   VALUE ZEROES.
-       01 C        PIC z(10).
+       01 WS-RUN-DATE        PIC 9(8)   VALUE ZEROES.
+       01 WS-RUN-TIME        PIC 9(6)   VALUE ZEROES.
+       01 WS-OPERATOR-ID     PIC X(8)   VALUE "BATCHJOB".
+       01 WS-RESTART-STATUS PIC X(2)   VALUE "00".
+       01 WS-TRANOUT-STATUS  PIC X(2)  VALUE "00".
+       01 WS-AUDITOUT-STATUS PIC X(2)  VALUE "00".
+       01 WS-RESTARTED-SW   PIC X      VALUE "N".
+      * Checkpoint every record: TRANOUT/AUDITOUT are appended to on
+      * restart, so the checkpoint can never trail what's already on
+      * those files or a resumed run would re-append and duplicate them.
+       01 WS-CHECKPOINT-INT PIC 9(4)   VALUE 1.
+       01 WS-SKIP-IDX       PIC 9(10)  VALUE ZEROES.
+       01 WS-EOF-FLAG      PIC X       VALUE "N".
+       01 WS-REC-COUNT     PIC 9(10)   VALUE ZEROES.
+       01 WS-GRAND-TOTAL   PIC S9(13)  VALUE ZEROES.
+       01 WS-OVERFLOW-SW   PIC X       VALUE "N".
+       01 C                PIC S9(10)  VALUE ZEROES.
 
        PROCEDURE DIVISION.
-           ACCEPT A
-           ACCEPT B
-           ADD A TO B
-           MOVE B TO C
-           DISPLAY C
+       MAIN-PARA.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-RUN-TIME
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "OPERATOR"
+           IF WS-OPERATOR-ID EQUAL SPACES
+               MOVE "BATCHJOB" TO WS-OPERATOR-ID
+           END-IF
+           PERFORM CHECK-FOR-RESTART
+           OPEN INPUT TRANIN
+           IF WS-RESTARTED-SW EQUAL "Y"
+               PERFORM SKIP-ALREADY-PROCESSED
+               PERFORM OPEN-TRANOUT-EXTEND
+               PERFORM OPEN-AUDITOUT-EXTEND
+           ELSE
+               OPEN OUTPUT TRANOUT
+               OPEN OUTPUT AUDITOUT
+           END-IF
+           OPEN OUTPUT GLFEED
+           PERFORM READ-TRANIN
+           PERFORM UNTIL WS-EOF-FLAG EQUAL "Y"
+               PERFORM PROCESS-RECORD
+               PERFORM READ-TRANIN
+           END-PERFORM
+           PERFORM WRITE-CONTROL-TOTAL
+           PERFORM WRITE-GL-FEED
+           PERFORM RESET-RESTART-FILE
+           CLOSE TRANIN
+           CLOSE TRANOUT
+           CLOSE AUDITOUT
+           CLOSE GLFEED
            STOP RUN.
+
+       CHECK-FOR-RESTART.
+           OPEN INPUT RESTARTF
+           IF WS-RESTART-STATUS EQUAL "00"
+               READ RESTARTF
+                   AT END
+                       MOVE "N" TO WS-RESTARTED-SW
+                   NOT AT END
+                       MOVE "Y" TO WS-RESTARTED-SW
+                       MOVE RESTART-REC-COUNT   TO WS-REC-COUNT
+                       MOVE RESTART-GRAND-TOTAL TO WS-GRAND-TOTAL
+               END-READ
+               CLOSE RESTARTF
+           ELSE
+               MOVE "N" TO WS-RESTARTED-SW
+           END-IF.
+
+       OPEN-TRANOUT-EXTEND.
+           OPEN EXTEND TRANOUT
+           IF WS-TRANOUT-STATUS EQUAL "35"
+               OPEN OUTPUT TRANOUT
+           END-IF.
+
+       OPEN-AUDITOUT-EXTEND.
+           OPEN EXTEND AUDITOUT
+           IF WS-AUDITOUT-STATUS EQUAL "35"
+               OPEN OUTPUT AUDITOUT
+           END-IF.
+
+       SKIP-ALREADY-PROCESSED.
+           PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                   UNTIL WS-SKIP-IDX > WS-REC-COUNT
+                      OR WS-EOF-FLAG EQUAL "Y"
+               READ TRANIN
+                   AT END
+                       MOVE "Y" TO WS-EOF-FLAG
+               END-READ
+           END-PERFORM.
+
+       READ-TRANIN.
+           READ TRANIN
+               AT END
+                   MOVE "Y" TO WS-EOF-FLAG
+           END-READ.
+
+       PROCESS-RECORD.
+           MOVE "N" TO WS-OVERFLOW-SW
+           ADD A TO B GIVING C
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-OVERFLOW-SW
+           END-ADD
+           ADD 1 TO WS-REC-COUNT
+           IF WS-OVERFLOW-SW EQUAL "Y"
+               MOVE ZEROS TO C
+               MOVE "OVFL" TO OUT-ERR
+           ELSE
+               ADD C TO WS-GRAND-TOTAL
+               MOVE SPACES TO OUT-ERR
+           END-IF
+           MOVE A TO OUT-A
+           MOVE B TO OUT-B
+           MOVE C TO OUT-C
+           WRITE TRANOUT-DETAIL-REC
+           MOVE WS-RUN-DATE    TO AUDIT-HDR-RUN-DATE
+           MOVE WS-RUN-TIME    TO AUDIT-HDR-RUN-TIME
+           MOVE WS-OPERATOR-ID TO AUDIT-HDR-OPERATOR-ID
+           MOVE WS-REC-COUNT   TO AUDIT-HDR-SEQ-NUM
+           MOVE A            TO AUDIT-A
+           MOVE B            TO AUDIT-B
+           MOVE C            TO AUDIT-C
+           MOVE OUT-ERR      TO AUDIT-ERR
+           WRITE AUDIT-REC
+           IF FUNCTION MOD(WS-REC-COUNT, WS-CHECKPOINT-INT) EQUAL 0
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT RESTARTF
+           MOVE WS-RUN-DATE    TO RESTART-HDR-RUN-DATE
+           MOVE WS-RUN-TIME    TO RESTART-HDR-RUN-TIME
+           MOVE WS-OPERATOR-ID TO RESTART-HDR-OPERATOR-ID
+           MOVE WS-REC-COUNT   TO RESTART-HDR-SEQ-NUM
+           MOVE WS-REC-COUNT   TO RESTART-REC-COUNT
+           MOVE WS-GRAND-TOTAL TO RESTART-GRAND-TOTAL
+           WRITE RESTART-REC
+           CLOSE RESTARTF.
+
+       RESET-RESTART-FILE.
+           OPEN OUTPUT RESTARTF
+           CLOSE RESTARTF.
+
+       WRITE-CONTROL-TOTAL.
+           MOVE "TOTALS  "    TO OUT-TOTAL-TAG
+           MOVE WS-REC-COUNT   TO OUT-REC-COUNT
+           MOVE WS-GRAND-TOTAL TO OUT-GRAND-TOTAL
+           WRITE TRANOUT-TOTAL-REC.
+
+       WRITE-GL-FEED.
+           MOVE WS-RUN-DATE   TO GL-POSTING-DATE
+           MOVE "A-TOTALS  " TO GL-ACCOUNT-CODE
+           MOVE WS-REC-COUNT  TO GL-REC-COUNT
+           MOVE WS-GRAND-TOTAL TO GL-AMOUNT
+           WRITE GLFEED-REC.
