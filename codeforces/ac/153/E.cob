@@ -1,45 +1,554 @@
+      * Compile with -I copybooks (or set COB_COPY_DIR) so COPY TRANHDR
+      * below can resolve copybooks/TRANHDR.cpy.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SOLUTION.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CASEIN   ASSIGN TO "CASEIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT POINTSOUT ASSIGN TO "POINTSOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CASEOUT  ASSIGN TO "CASEOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ERRRPT   ASSIGN TO "ECASEERR"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CASEIN.
+       01  CASEIN-REC       PIC X(10).
+
+       FD  POINTSOUT.
+       01  POINTS-REC.
+           03 PTS-CASE-NUM  PIC 9(6).
+           03 PTS-POINT-NUM PIC 9(6).
+           03 PTS-X         PIC -Z(8)9.
+           03 PTS-Y         PIC -Z(8)9.
+
+       FD  CASEOUT.
+       01  CASE-RESULT-REC.
+           COPY TRANHDR
+               REPLACING ==TRANHDR-RUN-DATE==
+                      BY ==CASE-HDR-RUN-DATE==
+                         ==TRANHDR-RUN-TIME==
+                      BY ==CASE-HDR-RUN-TIME==
+                         ==TRANHDR-OPERATOR-ID==
+                      BY ==CASE-HDR-OPERATOR-ID==
+                         ==TRANHDR-SEQ-NUM==
+                      BY ==CASE-HDR-SEQ-NUM==.
+           03 RES-CASE-NUM   PIC 9(6).
+           03 RES-MODE       PIC X.
+           03 RES-FAR-I      PIC Z(8)9.
+           03 RES-FAR-J      PIC Z(8)9.
+           03 RES-FAR-DIST   PIC -Z(8)9.9(9).
+           03 RES-NEAR-I     PIC Z(8)9.
+           03 RES-NEAR-J     PIC Z(8)9.
+           03 RES-NEAR-DIST  PIC -Z(8)9.9(9).
+           03 RES-FAR-I-X    PIC -Z(8)9.
+           03 RES-FAR-I-Y    PIC -Z(8)9.
+           03 RES-FAR-J-X    PIC -Z(8)9.
+           03 RES-FAR-J-Y    PIC -Z(8)9.
+           03 RES-NEAR-I-X   PIC -Z(8)9.
+           03 RES-NEAR-I-Y   PIC -Z(8)9.
+           03 RES-NEAR-J-X   PIC -Z(8)9.
+           03 RES-NEAR-J-Y   PIC -Z(8)9.
+
+       FD  ERRRPT.
+       01  ERR-REC.
+           03 ERR-CASE-NUM  PIC 9(6).
+           03 ERR-N         PIC -Z(8)9.
+           03 ERR-REASON    PIC X(25).
+
        WORKING-STORAGE SECTION.
+       01 WS-RUN-DATE       PIC 9(8)    VALUE ZEROES.
+       01 WS-RUN-TIME       PIC 9(6)    VALUE ZEROES.
+       01 WS-OPERATOR-ID    PIC X(8)    VALUE "BATCHJOB".
+       78  WS-MAX-N            VALUE 2000.
        01 BUF       PIC X(10).
        01 N         PIC S9(9).
        01 I         PIC S9(9).
        01 J         PIC S9(9).
+       01 K         PIC S9(9).
+       01 NI        PIC S9(9).
+       01 NJ        PIC S9(9).
+       01 NK        PIC S9(9).
        01 DX        PIC S9(9)v9(9).
        01 DY        PIC S9(9)v9(9).
        01 DD        PIC S9(9)v9(9).
+       01 WS-DIST   PIC S9(9)v9(9).
+       01 .
+           03 X         PIC S9(9)   OCCURS WS-MAX-N TIMES.
+           03 Y         PIC S9(9)   OCCURS WS-MAX-N TIMES.
+           03 ORIG-IDX  PIC S9(9)   OCCURS WS-MAX-N TIMES.
+
        01 .
-           03 X     PIC S9(9)   OCCURS 100 TIMES.
-           03 Y     PIC S9(9)   OCCURS 100 TIMES.
+           03 ORIG-X    PIC S9(9)   OCCURS WS-MAX-N TIMES.
+           03 ORIG-Y    PIC S9(9)   OCCURS WS-MAX-N TIMES.
+
+       01 HULL-COUNT    PIC S9(9)   VALUE ZEROS.
+       01 WS-LOWER-SIZE PIC S9(9)   VALUE ZEROS.
+       01 .
+           03 HULL-X        PIC S9(9)   OCCURS WS-MAX-N TIMES.
+           03 HULL-Y        PIC S9(9)   OCCURS WS-MAX-N TIMES.
+           03 HULL-ORIG-IDX PIC S9(9)   OCCURS WS-MAX-N TIMES.
+
+       01 WS-START-I  PIC S9(9).
+
+       01 WS-OX     PIC S9(9).
+       01 WS-OY     PIC S9(9).
+       01 WS-AX     PIC S9(9).
+       01 WS-AY     PIC S9(9).
+       01 WS-BX     PIC S9(9).
+       01 WS-BY     PIC S9(9).
+       01 WS-CROSS    PIC S9(18).
+       01 WS-AREA-A   PIC S9(18).
+       01 WS-AREA-B   PIC S9(18).
+
+       01 BEST-HI   PIC S9(9)   VALUE 1.
+       01 BEST-HJ   PIC S9(9)   VALUE 1.
+       01 WS-PI     PIC S9(9).
+       01 WS-PJ     PIC S9(9).
+
+       01 WS-POP-DONE-SW     PIC X.
+       01 WS-ROTATE-DONE-SW  PIC X.
+       01 WS-INNER-DONE-SW   PIC X.
+
+       01 WS-MODE    PIC X       VALUE "F".
+       01 ND         PIC S9(9)v9(9)  VALUE ZEROS.
+       01 BEST-NI    PIC S9(9)   VALUE ZEROS.
+       01 BEST-NJ    PIC S9(9)   VALUE ZEROS.
+       01 DX2        PIC S9(9)v9(9).
+       01 DY2        PIC S9(9)v9(9).
+       01 WS-DIST2   PIC S9(9)v9(9).
+       01 WS-FIRST-SW PIC X      VALUE "Y".
+
+       01 WS-FAR-I   PIC S9(9).
+       01 WS-FAR-J   PIC S9(9).
+
+       01 WS-SORT-WIDTH   PIC S9(9).
+       01 WS-SORT-LEFT    PIC S9(9).
+       01 WS-SORT-MID     PIC S9(9).
+       01 WS-SORT-RIGHT   PIC S9(9).
+       01 WS-SORT-P       PIC S9(9).
+       01 WS-SORT-Q       PIC S9(9).
+       01 WS-SORT-K       PIC S9(9).
+       01 .
+           03 TMP-X-ARR   PIC S9(9)   OCCURS WS-MAX-N TIMES.
+           03 TMP-Y-ARR   PIC S9(9)   OCCURS WS-MAX-N TIMES.
+           03 TMP-IDX-ARR PIC S9(9)   OCCURS WS-MAX-N TIMES.
+
+       01 WS-EOF-FLAG   PIC X       VALUE "N".
+       01 WS-CASE-NUM   PIC 9(6)    VALUE ZEROS.
+       01 WS-VALID-SW   PIC X       VALUE "Y".
 
        PROCEDURE DIVISION.
-           ACCEPT BUF
+       MAIN-PARA.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-RUN-TIME
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "OPERATOR"
+           IF WS-OPERATOR-ID EQUAL SPACES
+               MOVE "BATCHJOB" TO WS-OPERATOR-ID
+           END-IF
+           OPEN INPUT CASEIN
+           OPEN OUTPUT POINTSOUT
+           OPEN OUTPUT CASEOUT
+           OPEN OUTPUT ERRRPT
+           PERFORM READ-CASEIN
+           PERFORM UNTIL WS-EOF-FLAG EQUAL "Y"
+               ADD 1 TO WS-CASE-NUM
+               PERFORM PROCESS-CASE
+           END-PERFORM
+           CLOSE CASEIN
+           CLOSE POINTSOUT
+           CLOSE CASEOUT
+           CLOSE ERRRPT
+           STOP RUN.
+
+       READ-CASEIN.
+           READ CASEIN INTO BUF
+               AT END
+                   MOVE "Y" TO WS-EOF-FLAG
+           END-READ.
+
+       PROCESS-CASE.
            MOVE BUF TO N
+           PERFORM VALIDATE-N
+           IF WS-VALID-SW NOT EQUAL "Y"
+               IF N > WS-MAX-N
+                   PERFORM SKIP-CASE-DATA
+               END-IF
+               PERFORM WRITE-N-ERROR
+               IF WS-EOF-FLAG NOT EQUAL "Y"
+                   PERFORM READ-CASEIN
+               END-IF
+               EXIT PARAGRAPH
+           END-IF
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
-               ACCEPT BUF
+               PERFORM READ-CASEIN
                MOVE BUF TO X(I)
-               ACCEPT BUF
+               MOVE X(I) TO ORIG-X(I)
+               PERFORM READ-CASEIN
                MOVE BUF TO Y(I)
+               MOVE Y(I) TO ORIG-Y(I)
+               MOVE I TO ORIG-IDX(I)
            END-PERFORM
+           PERFORM READ-CASEIN
+           MOVE BUF(1:1) TO WS-MODE
+
+           IF WS-MODE NOT EQUAL "N"
+               PERFORM SORT-POINTS
+           END-IF
+           PERFORM WRITE-POINTS
+           EVALUATE WS-MODE
+               WHEN "N"
+                   PERFORM FIND-NEAREST-PAIR
+                   PERFORM WRITE-CASE-RESULT
+               WHEN "B"
+                   PERFORM BUILD-HULL
+                   PERFORM FIND-FARTHEST-PAIR
+                   PERFORM FIND-NEAREST-PAIR
+                   PERFORM WRITE-CASE-RESULT
+               WHEN OTHER
+                   PERFORM BUILD-HULL
+                   PERFORM FIND-FARTHEST-PAIR
+                   PERFORM WRITE-CASE-RESULT
+           END-EVALUATE
+           PERFORM READ-CASEIN.
+
+       WRITE-POINTS.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
+               MOVE WS-CASE-NUM TO PTS-CASE-NUM
+               MOVE I           TO PTS-POINT-NUM
+               MOVE ORIG-X(I)   TO PTS-X
+               MOVE ORIG-Y(I)   TO PTS-Y
+               WRITE POINTS-REC
+           END-PERFORM.
 
-           MOVE 0 TO DD
+       WRITE-CASE-RESULT.
+           MOVE WS-RUN-DATE    TO CASE-HDR-RUN-DATE
+           MOVE WS-RUN-TIME    TO CASE-HDR-RUN-TIME
+           MOVE WS-OPERATOR-ID TO CASE-HDR-OPERATOR-ID
+           MOVE WS-CASE-NUM    TO CASE-HDR-SEQ-NUM
+           MOVE WS-CASE-NUM TO RES-CASE-NUM
+           MOVE WS-MODE     TO RES-MODE
+           MOVE ZEROS       TO RES-FAR-I RES-FAR-J RES-FAR-DIST
+           MOVE ZEROS       TO RES-FAR-I-X RES-FAR-I-Y RES-FAR-J-X
+                                RES-FAR-J-Y
+           MOVE ZEROS       TO RES-NEAR-I RES-NEAR-J RES-NEAR-DIST
+           MOVE ZEROS       TO RES-NEAR-I-X RES-NEAR-I-Y RES-NEAR-J-X
+                                RES-NEAR-J-Y
+           IF WS-MODE NOT EQUAL "N"
+               IF N >= 2
+                   MOVE DD TO RES-FAR-DIST
+                   MOVE HULL-ORIG-IDX(BEST-HI) TO RES-FAR-I
+                   MOVE HULL-ORIG-IDX(BEST-HJ) TO RES-FAR-J
+                   MOVE HULL-X(BEST-HI)        TO RES-FAR-I-X
+                   MOVE HULL-Y(BEST-HI)        TO RES-FAR-I-Y
+                   MOVE HULL-X(BEST-HJ)        TO RES-FAR-J-X
+                   MOVE HULL-Y(BEST-HJ)        TO RES-FAR-J-Y
+               END-IF
+           END-IF
+           IF WS-MODE EQUAL "N" OR WS-MODE EQUAL "B"
+               MOVE ND TO RES-NEAR-DIST
+               IF N >= 2
+                   MOVE BEST-NI TO RES-NEAR-I
+                   MOVE BEST-NJ TO RES-NEAR-J
+                   MOVE ORIG-X(BEST-NI) TO RES-NEAR-I-X
+                   MOVE ORIG-Y(BEST-NI) TO RES-NEAR-I-Y
+                   MOVE ORIG-X(BEST-NJ) TO RES-NEAR-J-X
+                   MOVE ORIG-Y(BEST-NJ) TO RES-NEAR-J-Y
+               END-IF
+           END-IF
+           WRITE CASE-RESULT-REC.
+
+       VALIDATE-N.
+           MOVE "Y" TO WS-VALID-SW
+           IF N < 1
+               MOVE "N" TO WS-VALID-SW
+               MOVE "N BELOW MINIMUM"     TO ERR-REASON
+           ELSE
+               IF N > WS-MAX-N
+                   MOVE "N" TO WS-VALID-SW
+                   MOVE "N EXCEEDS TABLE LIMIT" TO ERR-REASON
+               END-IF
+           END-IF.
+
+       SKIP-CASE-DATA.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
-               PERFORM VARYING J FROM 1 BY 1 UNTIL J EQUAL I
-                   MOVE X(I) TO DX
-                   SUBTRACT X(J) FROM DX
-                   MULTIPLY DX BY DX GIVING DX
-                   MOVE Y(I) TO DY
-                   SUBTRACT Y(J) FROM DY
-                   MULTIPLY DY BY DY GIVING DY
-                   ADD DX TO DY
-                   MOVE FUNCTION SQRT(DY) TO DX
-                   IF DX > DD
-                       MOVE DX TO DD
+                             OR WS-EOF-FLAG EQUAL "Y"
+               PERFORM READ-CASEIN
+               IF WS-EOF-FLAG NOT EQUAL "Y"
+                   PERFORM READ-CASEIN
+               END-IF
+           END-PERFORM
+           IF WS-EOF-FLAG NOT EQUAL "Y"
+               PERFORM READ-CASEIN
+           END-IF.
+
+       WRITE-N-ERROR.
+           MOVE WS-CASE-NUM TO ERR-CASE-NUM
+           MOVE N           TO ERR-N
+           WRITE ERR-REC.
+
+       SORT-POINTS.
+           MOVE 1 TO WS-SORT-WIDTH
+           PERFORM UNTIL WS-SORT-WIDTH >= N
+               MOVE 1 TO WS-SORT-LEFT
+               PERFORM UNTIL WS-SORT-LEFT > N
+                   COMPUTE WS-SORT-MID =
+                       WS-SORT-LEFT + WS-SORT-WIDTH - 1
+                   IF WS-SORT-MID > N
+                       MOVE N TO WS-SORT-MID
+                   END-IF
+                   COMPUTE WS-SORT-RIGHT =
+                       WS-SORT-LEFT + (2 * WS-SORT-WIDTH) - 1
+                   IF WS-SORT-RIGHT > N
+                       MOVE N TO WS-SORT-RIGHT
+                   END-IF
+                   IF WS-SORT-MID < WS-SORT-RIGHT
+                       PERFORM MERGE-RUN
                    END-IF
+                   COMPUTE WS-SORT-LEFT =
+                       WS-SORT-LEFT + (2 * WS-SORT-WIDTH)
                END-PERFORM
+               COMPUTE WS-SORT-WIDTH = WS-SORT-WIDTH * 2
+           END-PERFORM.
+
+       MERGE-RUN.
+           MOVE WS-SORT-LEFT TO WS-SORT-P
+           COMPUTE WS-SORT-Q = WS-SORT-MID + 1
+           MOVE WS-SORT-LEFT TO WS-SORT-K
+           PERFORM UNTIL WS-SORT-P > WS-SORT-MID
+                      OR WS-SORT-Q > WS-SORT-RIGHT
+               IF X(WS-SORT-P) < X(WS-SORT-Q) OR
+                  (X(WS-SORT-P) EQUAL X(WS-SORT-Q) AND
+                   Y(WS-SORT-P) NOT > Y(WS-SORT-Q))
+                   MOVE X(WS-SORT-P)        TO TMP-X-ARR(WS-SORT-K)
+                   MOVE Y(WS-SORT-P)        TO TMP-Y-ARR(WS-SORT-K)
+                   MOVE ORIG-IDX(WS-SORT-P) TO TMP-IDX-ARR(WS-SORT-K)
+                   ADD 1 TO WS-SORT-P
+               ELSE
+                   MOVE X(WS-SORT-Q)        TO TMP-X-ARR(WS-SORT-K)
+                   MOVE Y(WS-SORT-Q)        TO TMP-Y-ARR(WS-SORT-K)
+                   MOVE ORIG-IDX(WS-SORT-Q) TO TMP-IDX-ARR(WS-SORT-K)
+                   ADD 1 TO WS-SORT-Q
+               END-IF
+               ADD 1 TO WS-SORT-K
            END-PERFORM
-           DISPLAY DD
-           STOP RUN.
+           PERFORM UNTIL WS-SORT-P > WS-SORT-MID
+               MOVE X(WS-SORT-P)        TO TMP-X-ARR(WS-SORT-K)
+               MOVE Y(WS-SORT-P)        TO TMP-Y-ARR(WS-SORT-K)
+               MOVE ORIG-IDX(WS-SORT-P) TO TMP-IDX-ARR(WS-SORT-K)
+               ADD 1 TO WS-SORT-P
+               ADD 1 TO WS-SORT-K
+           END-PERFORM
+           PERFORM UNTIL WS-SORT-Q > WS-SORT-RIGHT
+               MOVE X(WS-SORT-Q)        TO TMP-X-ARR(WS-SORT-K)
+               MOVE Y(WS-SORT-Q)        TO TMP-Y-ARR(WS-SORT-K)
+               MOVE ORIG-IDX(WS-SORT-Q) TO TMP-IDX-ARR(WS-SORT-K)
+               ADD 1 TO WS-SORT-Q
+               ADD 1 TO WS-SORT-K
+           END-PERFORM
+           PERFORM VARYING WS-SORT-K FROM WS-SORT-LEFT BY 1
+                   UNTIL WS-SORT-K > WS-SORT-RIGHT
+               MOVE TMP-X-ARR(WS-SORT-K)   TO X(WS-SORT-K)
+               MOVE TMP-Y-ARR(WS-SORT-K)   TO Y(WS-SORT-K)
+               MOVE TMP-IDX-ARR(WS-SORT-K) TO ORIG-IDX(WS-SORT-K)
+           END-PERFORM.
 
+       BUILD-HULL.
+           MOVE 0 TO HULL-COUNT
+           IF N <= 2
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
+                   ADD 1 TO HULL-COUNT
+                   MOVE X(I)        TO HULL-X(HULL-COUNT)
+                   MOVE Y(I)        TO HULL-Y(HULL-COUNT)
+                   MOVE ORIG-IDX(I) TO HULL-ORIG-IDX(HULL-COUNT)
+               END-PERFORM
+           ELSE
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
+                   PERFORM POP-WHILE-NOT-LEFT-TURN
+                   ADD 1 TO HULL-COUNT
+                   MOVE X(I)        TO HULL-X(HULL-COUNT)
+                   MOVE Y(I)        TO HULL-Y(HULL-COUNT)
+                   MOVE ORIG-IDX(I) TO HULL-ORIG-IDX(HULL-COUNT)
+               END-PERFORM
+               COMPUTE WS-LOWER-SIZE = HULL-COUNT + 1
+               COMPUTE WS-START-I = N - 1
+               PERFORM VARYING I FROM WS-START-I BY -1 UNTIL I < 1
+                   PERFORM POP-WHILE-NOT-LEFT-TURN-UPPER
+                   ADD 1 TO HULL-COUNT
+                   MOVE X(I)        TO HULL-X(HULL-COUNT)
+                   MOVE Y(I)        TO HULL-Y(HULL-COUNT)
+                   MOVE ORIG-IDX(I) TO HULL-ORIG-IDX(HULL-COUNT)
+               END-PERFORM
+               SUBTRACT 1 FROM HULL-COUNT
+           END-IF.
+
+       POP-WHILE-NOT-LEFT-TURN.
+           MOVE "N" TO WS-POP-DONE-SW
+           PERFORM UNTIL WS-POP-DONE-SW EQUAL "Y"
+               IF HULL-COUNT < 2
+                   MOVE "Y" TO WS-POP-DONE-SW
+               ELSE
+                   MOVE HULL-X(HULL-COUNT - 1) TO WS-OX
+                   MOVE HULL-Y(HULL-COUNT - 1) TO WS-OY
+                   MOVE HULL-X(HULL-COUNT)     TO WS-AX
+                   MOVE HULL-Y(HULL-COUNT)     TO WS-AY
+                   MOVE X(I)                   TO WS-BX
+                   MOVE Y(I)                   TO WS-BY
+                   PERFORM CROSS-PRODUCT
+                   IF WS-CROSS > 0
+                       MOVE "Y" TO WS-POP-DONE-SW
+                   ELSE
+                       SUBTRACT 1 FROM HULL-COUNT
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       POP-WHILE-NOT-LEFT-TURN-UPPER.
+           MOVE "N" TO WS-POP-DONE-SW
+           PERFORM UNTIL WS-POP-DONE-SW EQUAL "Y"
+               IF HULL-COUNT < WS-LOWER-SIZE
+                   MOVE "Y" TO WS-POP-DONE-SW
+               ELSE
+                   MOVE HULL-X(HULL-COUNT - 1) TO WS-OX
+                   MOVE HULL-Y(HULL-COUNT - 1) TO WS-OY
+                   MOVE HULL-X(HULL-COUNT)     TO WS-AX
+                   MOVE HULL-Y(HULL-COUNT)     TO WS-AY
+                   MOVE X(I)                   TO WS-BX
+                   MOVE Y(I)                   TO WS-BY
+                   PERFORM CROSS-PRODUCT
+                   IF WS-CROSS > 0
+                       MOVE "Y" TO WS-POP-DONE-SW
+                   ELSE
+                       SUBTRACT 1 FROM HULL-COUNT
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       CROSS-PRODUCT.
+           COMPUTE WS-CROSS =
+               (WS-AX - WS-OX) * (WS-BY - WS-OY) -
+               (WS-AY - WS-OY) * (WS-BX - WS-OX).
+
+       FIND-FARTHEST-PAIR.
+           MOVE -1 TO DD
+           MOVE 1 TO BEST-HI
+           MOVE 1 TO BEST-HJ
+           IF HULL-COUNT >= 2
+               IF HULL-COUNT EQUAL 2
+                   MOVE 1 TO WS-PI
+                   MOVE 2 TO WS-PJ
+                   PERFORM UPDATE-BEST
+               ELSE
+                   MOVE 2 TO K
+                   MOVE "N" TO WS-ROTATE-DONE-SW
+                   PERFORM UNTIL WS-ROTATE-DONE-SW EQUAL "Y"
+                       IF K EQUAL HULL-COUNT
+                           MOVE 1 TO NK
+                       ELSE
+                           COMPUTE NK = K + 1
+                       END-IF
+                       MOVE HULL-X(HULL-COUNT) TO WS-OX
+                       MOVE HULL-Y(HULL-COUNT) TO WS-OY
+                       MOVE HULL-X(1)          TO WS-AX
+                       MOVE HULL-Y(1)          TO WS-AY
+                       MOVE HULL-X(NK)         TO WS-BX
+                       MOVE HULL-Y(NK)         TO WS-BY
+                       PERFORM CROSS-PRODUCT
+                       MOVE WS-CROSS TO WS-AREA-A
+                       MOVE HULL-X(K)          TO WS-BX
+                       MOVE HULL-Y(K)          TO WS-BY
+                       PERFORM CROSS-PRODUCT
+                       MOVE WS-CROSS TO WS-AREA-B
+                       IF WS-AREA-A > WS-AREA-B
+                           MOVE NK TO K
+                       ELSE
+                           MOVE "Y" TO WS-ROTATE-DONE-SW
+                       END-IF
+                   END-PERFORM
+                   MOVE K TO J
+                   PERFORM VARYING I FROM 1 BY 1 UNTIL I > K
+                       IF I EQUAL HULL-COUNT
+                           MOVE 1 TO NI
+                       ELSE
+                           COMPUTE NI = I + 1
+                       END-IF
+                       MOVE "N" TO WS-INNER-DONE-SW
+                       PERFORM UNTIL WS-INNER-DONE-SW EQUAL "Y"
+                           IF J EQUAL HULL-COUNT
+                               MOVE 1 TO NJ
+                           ELSE
+                               COMPUTE NJ = J + 1
+                           END-IF
+                           MOVE HULL-X(I)  TO WS-OX
+                           MOVE HULL-Y(I)  TO WS-OY
+                           MOVE HULL-X(NI) TO WS-AX
+                           MOVE HULL-Y(NI) TO WS-AY
+                           MOVE HULL-X(NJ) TO WS-BX
+                           MOVE HULL-Y(NJ) TO WS-BY
+                           PERFORM CROSS-PRODUCT
+                           MOVE WS-CROSS TO WS-AREA-A
+                           MOVE HULL-X(J)  TO WS-BX
+                           MOVE HULL-Y(J)  TO WS-BY
+                           PERFORM CROSS-PRODUCT
+                           MOVE WS-CROSS TO WS-AREA-B
+                           IF WS-AREA-A > WS-AREA-B
+                               MOVE NJ TO J
+                               MOVE I  TO WS-PI
+                               MOVE J  TO WS-PJ
+                               PERFORM UPDATE-BEST
+                           ELSE
+                               MOVE "Y" TO WS-INNER-DONE-SW
+                           END-IF
+                       END-PERFORM
+                       MOVE I  TO WS-PI
+                       MOVE J  TO WS-PJ
+                       PERFORM UPDATE-BEST
+                       MOVE NI TO WS-PI
+                       MOVE J  TO WS-PJ
+                       PERFORM UPDATE-BEST
+                   END-PERFORM
+               END-IF
+           END-IF.
+
+       UPDATE-BEST.
+           MOVE HULL-X(WS-PI) TO DX
+           SUBTRACT HULL-X(WS-PJ) FROM DX
+           MULTIPLY DX BY DX GIVING DX
+           MOVE HULL-Y(WS-PI) TO DY
+           SUBTRACT HULL-Y(WS-PJ) FROM DY
+           MULTIPLY DY BY DY GIVING DY
+           ADD DX TO DY
+           MOVE FUNCTION SQRT(DY) TO WS-DIST
+           IF WS-DIST > DD
+               MOVE WS-DIST TO DD
+               MOVE WS-PI   TO BEST-HI
+               MOVE WS-PJ   TO BEST-HJ
+           END-IF.
+
+       FIND-NEAREST-PAIR.
+           MOVE 0 TO ND
+           MOVE "Y" TO WS-FIRST-SW
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
+               COMPUTE NI = I + 1
+               PERFORM VARYING J FROM NI BY 1 UNTIL J > N
+                   MOVE X(I) TO DX2
+                   SUBTRACT X(J) FROM DX2
+                   MULTIPLY DX2 BY DX2 GIVING DX2
+                   MOVE Y(I) TO DY2
+                   SUBTRACT Y(J) FROM DY2
+                   MULTIPLY DY2 BY DY2 GIVING DY2
+                   ADD DX2 TO DY2
+                   MOVE FUNCTION SQRT(DY2) TO WS-DIST2
+                   IF WS-FIRST-SW EQUAL "Y" OR WS-DIST2 < ND
+                       MOVE WS-DIST2     TO ND
+                       MOVE ORIG-IDX(I)  TO BEST-NI
+                       MOVE ORIG-IDX(J)  TO BEST-NJ
+                       MOVE "N" TO WS-FIRST-SW
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
