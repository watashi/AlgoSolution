@@ -1,35 +1,348 @@
-
+      * Compile with -I copybooks (or set COB_COPY_DIR) so COPY TRANHDR
+      * below can resolve copybooks/TRANHDR.cpy.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SOLUTION.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATEIN   ASSIGN TO "DATEIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DATEOUT  ASSIGN TO "DATEOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HOLIDAYS ASSIGN TO "HOLIDAYS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HOLIDAYS-STATUS.
+           SELECT ERRRPT   ASSIGN TO "DATEERR"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  DATEIN.
+       01  DATEIN-REC.
+           03 IN-STR.
+               05 IN-DD     PIC 9(2).
+               05           PIC X.
+               05 IN-MM     PIC 9(2).
+               05           PIC X.
+               05 IN-YY     PIC 9(4).
+           03 IN-OFFSET     PIC S9(9)  SIGN IS LEADING SEPARATE.
+           03 IN-MODE       PIC X.
+           03 IN-STR2.
+               05 IN-DD2    PIC 9(2).
+               05           PIC X.
+               05 IN-MM2    PIC 9(2).
+               05           PIC X.
+               05 IN-YY2    PIC 9(4).
+
+       FD  DATEOUT.
+       01  DATEOUT-REC.
+           COPY TRANHDR
+               REPLACING ==TRANHDR-RUN-DATE==
+                      BY ==DATE-HDR-RUN-DATE==
+                         ==TRANHDR-RUN-TIME==
+                      BY ==DATE-HDR-RUN-TIME==
+                         ==TRANHDR-OPERATOR-ID==
+                      BY ==DATE-HDR-OPERATOR-ID==
+                         ==TRANHDR-SEQ-NUM==
+                      BY ==DATE-HDR-SEQ-NUM==.
+           03 OUT-STR       PIC X(10).
+           03 OUT-ISO       PIC X(10).
+           03 OUT-DOW       PIC X(9).
+           03 OUT-DAYS      PIC -Z(9)9.
+           03 OUT-STR2      PIC X(10).
+
+       FD  HOLIDAYS.
+       01  HOLIDAY-REC        PIC 9(8).
+
+       FD  ERRRPT.
+       01  ERR-REC.
+           03 ERR-STR       PIC X(10).
+           03 ERR-REASON    PIC X(20).
+
        WORKING-STORAGE SECTION.
-       01 BUF       PIC X(10).
+       01 WS-RUN-DATE        PIC 9(8)        VALUE ZEROES.
+       01 WS-RUN-TIME        PIC 9(6)        VALUE ZEROES.
+       01 WS-OPERATOR-ID     PIC X(8)        VALUE "BATCHJOB".
+       01 WS-SEQ-NUM         PIC 9(10)       VALUE ZEROES.
+       01 WS-EOF-FLAG        PIC X           VALUE "N".
+       01 WS-VALID-SW        PIC X           VALUE "Y".
+       01 WS-LEAP-SW         PIC X           VALUE "N".
+       01 WS-MAX-DAY         PIC 9(2)        VALUE ZEROS.
        01 IDX       PIC S9(9).
+       01 WS-OFFSET PIC S9(9).
+       01 WS-STEP   PIC S9(1).
+       01 WS-DAYS-REMAINING PIC S9(9).
+       01 WS-DOW            PIC 9.
+       01 WS-SKIP-SW         PIC X.
+       01 WS-HOLIDAYS-STATUS PIC X(2)   VALUE "00".
+       01 WS-HOL-IDX         PIC S9(4)  VALUE ZEROS.
+       01 WS-HOL-COUNT       PIC S9(4)  VALUE ZEROS.
+       01 WS-HOLIDAY-TABLE.
+           03 WS-HOLIDAY     PIC 9(8)   OCCURS 500 TIMES.
        01 STR.
-           03 DD    PIC 9(2).
-           03       PIC X.
-           03 MM    PIC 9(2).
-           03       PIC X.
-           03 YY    PIC 9(4).
+           03 DD       PIC 9(2).
+           03 STR-SEP1 PIC X       VALUE "/".
+           03 MM       PIC 9(2).
+           03 STR-SEP2 PIC X       VALUE "/".
+           03 YY       PIC 9(4).
        01 YMD.
            03 Y     PIC 9(4).
            03 M     PIC 9(2).
            03 D     PIC 9(2).
        01 NUM       REDEFINES YMD   PIC 9(8).
+       01 ISO-DATE.
+           03 ISO-Y PIC 9(4).
+           03       PIC X          VALUE "-".
+           03 ISO-M PIC 9(2).
+           03       PIC X          VALUE "-".
+           03 ISO-D PIC 9(2).
+       01 WS-DOW-OUT PIC 9.
+       01 DOW-NAME   PIC X(9).
+       01 STR2.
+           03 DD2       PIC 9(2).
+           03 STR2-SEP1 PIC X      VALUE "/".
+           03 MM2       PIC 9(2).
+           03 STR2-SEP2 PIC X      VALUE "/".
+           03 YY2       PIC 9(4).
+       01 YMD2.
+           03 Y2    PIC 9(4).
+           03 M2    PIC 9(2).
+           03 D2    PIC 9(2).
+       01 NUM2      REDEFINES YMD2  PIC 9(8).
+       01 IDX2      PIC S9(9).
+       01 WS-DAYS-BETWEEN PIC S9(9).
 
        PROCEDURE DIVISION.
-           ACCEPT STR
+       MAIN-PARA.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-RUN-TIME
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "OPERATOR"
+           IF WS-OPERATOR-ID EQUAL SPACES
+               MOVE "BATCHJOB" TO WS-OPERATOR-ID
+           END-IF
+           OPEN INPUT DATEIN
+           OPEN OUTPUT DATEOUT
+           OPEN OUTPUT ERRRPT
+           PERFORM LOAD-HOLIDAYS
+           PERFORM READ-DATEIN
+           PERFORM UNTIL WS-EOF-FLAG EQUAL "Y"
+               PERFORM PROCESS-RECORD
+               PERFORM READ-DATEIN
+           END-PERFORM
+           CLOSE DATEIN
+           CLOSE DATEOUT
+           CLOSE ERRRPT
+           STOP RUN.
+
+       READ-DATEIN.
+           READ DATEIN
+               AT END
+                   MOVE "Y" TO WS-EOF-FLAG
+           END-READ.
+
+       PROCESS-RECORD.
+           MOVE IN-DD TO DD
+           MOVE IN-MM TO MM
+           MOVE IN-YY TO YY
+           PERFORM VALIDATE-DATE
+           IF WS-VALID-SW NOT EQUAL "Y"
+               MOVE STR TO ERR-STR
+               WRITE ERR-REC
+               EXIT PARAGRAPH
+           END-IF
+           IF IN-MODE EQUAL "N"
+               MOVE IN-DD2 TO DD2
+               MOVE IN-MM2 TO MM2
+               MOVE IN-YY2 TO YY2
+               PERFORM VALIDATE-DATE2
+               IF WS-VALID-SW NOT EQUAL "Y"
+                   MOVE STR2 TO ERR-STR
+                   WRITE ERR-REC
+                   EXIT PARAGRAPH
+               END-IF
+               PERFORM COMPUTE-DAYS-BETWEEN
+               MOVE Y TO ISO-Y
+               MOVE M TO ISO-M
+               MOVE D TO ISO-D
+               MOVE STR        TO OUT-STR
+               MOVE ISO-DATE   TO OUT-ISO
+               MOVE SPACES     TO OUT-DOW
+               MOVE WS-DAYS-BETWEEN TO OUT-DAYS
+               MOVE STR2       TO OUT-STR2
+               PERFORM POPULATE-HDR
+               WRITE DATEOUT-REC
+               EXIT PARAGRAPH
+           END-IF
            MOVE YY TO Y
            MOVE MM TO M
            MOVE DD TO D
-           ACCEPT BUF
-           MOVE BUF TO IDX
-           ADD FUNCTION INTEGER-OF-DATE(NUM) TO IDX
+           IF IN-MODE EQUAL "B"
+               PERFORM COMPUTE-BUSINESS-DAY
+           ELSE
+               MOVE IN-OFFSET TO IDX
+               ADD FUNCTION INTEGER-OF-DATE(NUM) TO IDX
+           END-IF
            MOVE FUNCTION DATE-OF-INTEGER(IDX) TO YMD
            MOVE Y TO YY
            MOVE M TO MM
            MOVE D TO DD
-           DISPLAY STR
-           STOP RUN.
+           MOVE Y TO ISO-Y
+           MOVE M TO ISO-M
+           MOVE D TO ISO-D
+           PERFORM DERIVE-DOW-NAME
+           MOVE STR      TO OUT-STR
+           MOVE ISO-DATE TO OUT-ISO
+           MOVE DOW-NAME TO OUT-DOW
+           MOVE ZEROS    TO OUT-DAYS
+           MOVE SPACES   TO OUT-STR2
+           PERFORM POPULATE-HDR
+           WRITE DATEOUT-REC.
+
+       POPULATE-HDR.
+           ADD 1 TO WS-SEQ-NUM
+           MOVE WS-RUN-DATE    TO DATE-HDR-RUN-DATE
+           MOVE WS-RUN-TIME    TO DATE-HDR-RUN-TIME
+           MOVE WS-OPERATOR-ID TO DATE-HDR-OPERATOR-ID
+           MOVE WS-SEQ-NUM     TO DATE-HDR-SEQ-NUM.
+
+       VALIDATE-DATE2.
+           MOVE "Y" TO WS-VALID-SW
+           IF MM2 < 1 OR MM2 > 12
+               MOVE "N" TO WS-VALID-SW
+               MOVE "BAD MONTH"        TO ERR-REASON
+           ELSE
+               IF FUNCTION MOD(YY2, 4) EQUAL 0 AND
+                  (FUNCTION MOD(YY2, 100) NOT EQUAL 0 OR
+                   FUNCTION MOD(YY2, 400) EQUAL 0)
+                   MOVE "Y" TO WS-LEAP-SW
+               ELSE
+                   MOVE "N" TO WS-LEAP-SW
+               END-IF
+               EVALUATE MM2
+                   WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                       MOVE 31 TO WS-MAX-DAY
+                   WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                       MOVE 30 TO WS-MAX-DAY
+                   WHEN 2
+                       IF WS-LEAP-SW EQUAL "Y"
+                           MOVE 29 TO WS-MAX-DAY
+                       ELSE
+                           MOVE 28 TO WS-MAX-DAY
+                       END-IF
+               END-EVALUATE
+               IF DD2 < 1 OR DD2 > WS-MAX-DAY
+                   MOVE "N" TO WS-VALID-SW
+                   MOVE "BAD DAY"          TO ERR-REASON
+               END-IF
+           END-IF.
+
+       COMPUTE-DAYS-BETWEEN.
+           MOVE YY TO Y
+           MOVE MM TO M
+           MOVE DD TO D
+           MOVE FUNCTION INTEGER-OF-DATE(NUM) TO IDX
+           MOVE YY2 TO Y2
+           MOVE MM2 TO M2
+           MOVE DD2 TO D2
+           MOVE FUNCTION INTEGER-OF-DATE(NUM2) TO IDX2
+           COMPUTE WS-DAYS-BETWEEN = IDX2 - IDX.
+
+       VALIDATE-DATE.
+           MOVE "Y" TO WS-VALID-SW
+           IF MM < 1 OR MM > 12
+               MOVE "N" TO WS-VALID-SW
+               MOVE "BAD MONTH"        TO ERR-REASON
+           ELSE
+               IF FUNCTION MOD(YY, 4) EQUAL 0 AND
+                  (FUNCTION MOD(YY, 100) NOT EQUAL 0 OR
+                   FUNCTION MOD(YY, 400) EQUAL 0)
+                   MOVE "Y" TO WS-LEAP-SW
+               ELSE
+                   MOVE "N" TO WS-LEAP-SW
+               END-IF
+               EVALUATE MM
+                   WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                       MOVE 31 TO WS-MAX-DAY
+                   WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                       MOVE 30 TO WS-MAX-DAY
+                   WHEN 2
+                       IF WS-LEAP-SW EQUAL "Y"
+                           MOVE 29 TO WS-MAX-DAY
+                       ELSE
+                           MOVE 28 TO WS-MAX-DAY
+                       END-IF
+               END-EVALUATE
+               IF DD < 1 OR DD > WS-MAX-DAY
+                   MOVE "N" TO WS-VALID-SW
+                   MOVE "BAD DAY"          TO ERR-REASON
+               END-IF
+           END-IF.
+
+       DERIVE-DOW-NAME.
+           MOVE FUNCTION MOD(IDX, 7) TO WS-DOW-OUT
+           EVALUATE WS-DOW-OUT
+               WHEN 1 MOVE "MONDAY   " TO DOW-NAME
+               WHEN 2 MOVE "TUESDAY  " TO DOW-NAME
+               WHEN 3 MOVE "WEDNESDAY" TO DOW-NAME
+               WHEN 4 MOVE "THURSDAY " TO DOW-NAME
+               WHEN 5 MOVE "FRIDAY   " TO DOW-NAME
+               WHEN 6 MOVE "SATURDAY " TO DOW-NAME
+               WHEN 0 MOVE "SUNDAY   " TO DOW-NAME
+           END-EVALUATE.
+
+       LOAD-HOLIDAYS.
+           OPEN INPUT HOLIDAYS
+           IF WS-HOLIDAYS-STATUS EQUAL "00"
+               PERFORM UNTIL WS-HOLIDAYS-STATUS NOT EQUAL "00"
+                   READ HOLIDAYS
+                       AT END
+                           MOVE "10" TO WS-HOLIDAYS-STATUS
+                       NOT AT END
+                           PERFORM STORE-HOLIDAY
+                   END-READ
+               END-PERFORM
+               CLOSE HOLIDAYS
+           END-IF.
+
+       STORE-HOLIDAY.
+           IF WS-HOL-COUNT < 500
+               ADD 1 TO WS-HOL-COUNT
+               MOVE HOLIDAY-REC TO WS-HOLIDAY(WS-HOL-COUNT)
+           ELSE
+               MOVE HOLIDAY-REC TO ERR-STR
+               MOVE "HOLIDAY TABLE FULL" TO ERR-REASON
+               WRITE ERR-REC
+           END-IF.
+
+       COMPUTE-BUSINESS-DAY.
+           MOVE FUNCTION INTEGER-OF-DATE(NUM) TO IDX
+           MOVE IN-OFFSET TO WS-OFFSET
+           IF WS-OFFSET >= 0
+               MOVE 1 TO WS-STEP
+           ELSE
+               MOVE -1 TO WS-STEP
+           END-IF
+           COMPUTE WS-DAYS-REMAINING = FUNCTION ABS(WS-OFFSET)
+           PERFORM UNTIL WS-DAYS-REMAINING EQUAL 0
+               ADD WS-STEP TO IDX
+               PERFORM CHECK-BUSINESS-DAY
+               IF WS-SKIP-SW NOT EQUAL "Y"
+                   SUBTRACT 1 FROM WS-DAYS-REMAINING
+               END-IF
+           END-PERFORM.
 
+       CHECK-BUSINESS-DAY.
+           MOVE "N" TO WS-SKIP-SW
+           MOVE FUNCTION MOD(IDX, 7) TO WS-DOW
+           IF WS-DOW EQUAL 0 OR WS-DOW EQUAL 6
+               MOVE "Y" TO WS-SKIP-SW
+           ELSE
+               MOVE FUNCTION DATE-OF-INTEGER(IDX) TO YMD
+               PERFORM VARYING WS-HOL-IDX FROM 1 BY 1
+                       UNTIL WS-HOL-IDX > WS-HOL-COUNT
+                   IF WS-HOLIDAY(WS-HOL-IDX) EQUAL NUM
+                       MOVE "Y" TO WS-SKIP-SW
+                   END-IF
+               END-PERFORM
+           END-IF.
